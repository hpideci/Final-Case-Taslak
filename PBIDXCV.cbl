@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBIDXCV.
+       AUTHOR HUSNU CAN PIDECI
+      *IDX-LIMIT alanı eklenmeden önceki (kısa) formatta yazılmış
+      *IDXFILE kayıtlarını yeni, limit alanlı formata taşıyan tek
+      *seferlik reorg programı. Canlı IDXFILE önce OLDIDXFL adıyla
+      *bir kenara alınır, bu program onu okuyup yeni formatta boş bir
+      *IDXFILE'a yeniden yazar; taşınan hesaplara varsayılan olarak
+      *sıfır overdraft limiti verilir.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-IDX-FILE ASSIGN OLDIDXFL
+                             ORGANIZATION INDEXED
+                             ACCESS SEQUENTIAL
+                             RECORD KEY OLD-IDX-KEY
+                             STATUS ST-OLD.
+           SELECT NEW-IDX-FILE ASSIGN IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS SEQUENTIAL
+                             RECORD KEY NEW-IDX-KEY
+                             STATUS ST-NEW.
+       DATA DIVISION.
+       FILE SECTION.
+      *Limit alanı eklenmeden önceki kayıt yapısı.
+       FD  OLD-IDX-FILE.
+         01  OLD-IDX-REC.
+           05 OLD-IDX-KEY.
+              10 OLD-IDX-ID      PIC S9(05) COMP-3.
+              10 OLD-IDX-DVZ     PIC S9(03) COMP.
+           05 OLD-IDX-NAME       PIC X(15).
+           05 OLD-IDX-SURNAME    PIC X(15).
+           05 OLD-IDX-ODATE      PIC S9(07) COMP-3.
+           05 OLD-IDX-BALANCE    PIC S9(15) COMP-3.
+
+      *Bugünkü (limit alanlı) kayıt yapısı; PBEGIDX/PBFINAL/PBSTMT'teki
+      *IDX-REC ile aynıdır.
+       FD  NEW-IDX-FILE.
+         01  NEW-IDX-REC.
+           05 NEW-IDX-KEY.
+              10 NEW-IDX-ID      PIC S9(05) COMP-3.
+              10 NEW-IDX-DVZ     PIC S9(03) COMP.
+           05 NEW-IDX-NAME       PIC X(15).
+           05 NEW-IDX-SURNAME    PIC X(15).
+           05 NEW-IDX-ODATE      PIC S9(07) COMP-3.
+           05 NEW-IDX-BALANCE    PIC S9(15) COMP-3.
+           05 NEW-IDX-LIMIT      PIC S9(15) COMP-3.
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 ST-OLD               PIC 9(02).
+              88 OLD-SUCCESS                 VALUE 00 97.
+           05 ST-NEW               PIC 9(02).
+              88 NEW-SUCCESS                 VALUE 00 97.
+           05 WS-DONE-SW           PIC X(01) VALUE 'N'.
+              88 WS-DONE                     VALUE 'Y'.
+      *Taşınan eski hesaplara verilen varsayılan overdraft limiti;
+      *daha önce hiç limit alanı olmadığından en güvenli seçenek
+      *sıfırdır (bundan böyle ek eksiye düşemezler).
+           05 WS-DEFAULT-LIMIT     PIC S9(15) COMP-3 VALUE ZERO.
+           05 WS-CONVERTED-COUNT   PIC 9(07) COMP VALUE ZERO.
+
+      *--------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-CONVERT UNTIL WS-DONE.
+           PERFORM H900-CLOSE-FILES.
+           STOP RUN.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT OLD-IDX-FILE.
+           IF (NOT OLD-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN OLDIDXFL: ' ST-OLD
+           MOVE ST-OLD TO RETURN-CODE
+           STOP RUN
+           END-IF.
+           OPEN OUTPUT NEW-IDX-FILE.
+           IF (NOT NEW-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN IDXILE: ' ST-NEW
+           MOVE ST-NEW TO RETURN-CODE
+           STOP RUN
+           END-IF.
+           PERFORM H210-READ-OLD.
+       H100-END. EXIT.
+
+      *Eski dosyadan sıradaki kaydı okuyorum; anahtar sırasına göre
+      *geldiği için yeni dosyaya sıralı WRITE ile yazabiliyorum.
+       H210-READ-OLD.
+           READ OLD-IDX-FILE NEXT
+              AT END SET WS-DONE TO TRUE
+           END-READ.
+       H210-END. EXIT.
+
+       H200-CONVERT.
+           MOVE OLD-IDX-ID      TO NEW-IDX-ID.
+           MOVE OLD-IDX-DVZ     TO NEW-IDX-DVZ.
+           MOVE OLD-IDX-NAME    TO NEW-IDX-NAME.
+           MOVE OLD-IDX-SURNAME TO NEW-IDX-SURNAME.
+           MOVE OLD-IDX-ODATE   TO NEW-IDX-ODATE.
+           MOVE OLD-IDX-BALANCE TO NEW-IDX-BALANCE.
+           MOVE WS-DEFAULT-LIMIT TO NEW-IDX-LIMIT.
+           WRITE NEW-IDX-REC.
+           IF (NOT NEW-SUCCESS)
+              DISPLAY 'UNABLE TO WRITE NEW IDX REC: ' ST-NEW
+              MOVE ST-NEW TO RETURN-CODE
+              SET WS-DONE TO TRUE
+           ELSE
+              ADD 1 TO WS-CONVERTED-COUNT
+           END-IF.
+           PERFORM H210-READ-OLD.
+       H200-END. EXIT.
+
+       H900-CLOSE-FILES.
+           CLOSE OLD-IDX-FILE.
+           CLOSE NEW-IDX-FILE.
+           DISPLAY 'RECORDS CONVERTED : ' WS-CONVERTED-COUNT.
+       H900-END. EXIT.
