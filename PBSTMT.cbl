@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBSTMT.
+       AUTHOR HUSNU CAN PIDECI
+      *Müşterinin idx dosyasındaki tüm kur hesaplarını tek ekstrede
+      *yan yana gösteren konsolide rapor programı.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS DYNAMIC
+                             RECORD KEY IDX-KEY
+                             STATUS ST-IDX.
+      *Ekstresi alınacak müşteri numarasını taşıyan tek kayıtlık
+      *batch parametre dosyası.
+           SELECT PARM-FILE  ASSIGN PARMFILE
+                             STATUS ST-PARM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+         01  IDX-REC.
+           05 IDX-KEY.
+              10 IDX-ID         PIC S9(05) COMP-3.
+              10 IDX-DVZ        PIC S9(03) COMP.
+           05 IDX-NAME          PIC X(15).
+           05 IDX-SURNAME       PIC X(15).
+           05 IDX-ODATE         PIC S9(07) COMP-3.
+           05 IDX-BALANCE       PIC S9(15) COMP-3.
+           05 IDX-LIMIT         PIC S9(15) COMP-3.
+
+       FD  PARM-FILE RECORDING MODE F.
+         01  PARM-REC.
+           05 PARM-CUSTOMER-ID  PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 ST-IDX               PIC 9(02).
+              88 IDX-SUCCESS                 VALUE 00 97.
+           05 ST-PARM              PIC 9(02).
+              88 PARM-SUCCESS                VALUE 00 97.
+           05 WS-TARGET-ID          PIC 9(05).
+           05 WS-FOUND-SW           PIC X(01) VALUE 'N'.
+              88 WS-FOUND-ANY                 VALUE 'Y'.
+           05 WS-DONE-SW            PIC X(01) VALUE 'N'.
+              88 WS-DONE                      VALUE 'Y'.
+
+      *--------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-GET-CUSTOMER-ID.
+           PERFORM H300-PRINT-STATEMENT.
+           CLOSE IDX-FILE.
+           STOP RUN.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT IDX-FILE.
+           IF (NOT IDX-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN IDXILE: ' ST-IDX
+           MOVE ST-IDX TO RETURN-CODE
+           STOP RUN
+           END-IF.
+       H100-END. EXIT.
+
+      *Ekstresi istenen müşteri numarasını batch parametre dosyasından
+      *okuyorum.
+       H200-GET-CUSTOMER-ID.
+           OPEN INPUT PARM-FILE.
+           IF (NOT PARM-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN PARMFILE: ' ST-PARM
+           MOVE ST-PARM TO RETURN-CODE
+           STOP RUN
+           END-IF.
+           READ PARM-FILE
+              AT END
+                 DISPLAY 'PARMFILE HAS NO CUSTOMER ID RECORD.'
+                 MOVE 99 TO RETURN-CODE
+                 STOP RUN
+           END-READ.
+           MOVE PARM-CUSTOMER-ID TO WS-TARGET-ID.
+           CLOSE PARM-FILE.
+       H200-END. EXIT.
+
+      *Müşterinin ilk kur kaydına konumlanıp, aynı müşteriye ait
+      *kayıtlar bitene kadar her kuru satır satır basıyorum.
+       H300-PRINT-STATEMENT.
+           MOVE WS-TARGET-ID TO IDX-ID.
+           MOVE ZEROES       TO IDX-DVZ.
+           START IDX-FILE KEY NOT < IDX-KEY
+              INVALID KEY SET WS-DONE TO TRUE
+           END-START.
+           PERFORM H310-READ-NEXT-CURRENCY UNTIL WS-DONE.
+           IF WS-FOUND-ANY
+              DISPLAY '=============================='
+           ELSE
+              DISPLAY 'NO ACCOUNTS FOUND FOR CUSTOMER.'
+           END-IF.
+       H300-END. EXIT.
+
+      *Sıradaki kaydı okuyup, hala aynı müşteriye mi ait diye bakıyorum;
+      *değilse ekstreyi burada kesiyorum. Başlığı, gerçekten müşteriye
+      *ait ilk kayıt bulununca (ilk defasında) basıyorum; böylece
+      *hiç hesabı olmayan bir müşteri için boş başlık basılmıyor.
+       H310-READ-NEXT-CURRENCY.
+           READ IDX-FILE NEXT
+              AT END SET WS-DONE TO TRUE
+           END-READ.
+           IF NOT WS-DONE
+              IF IDX-ID = WS-TARGET-ID
+                 IF NOT WS-FOUND-ANY
+                    DISPLAY '===== ACCOUNT STATEMENT ====='
+                    DISPLAY 'CUSTOMER ID: ' WS-TARGET-ID
+                 END-IF
+                 SET WS-FOUND-ANY TO TRUE
+                 DISPLAY 'CURRENCY: ' IDX-DVZ
+                         '  BALANCE: ' IDX-BALANCE
+                         '  LIMIT: ' IDX-LIMIT
+              ELSE
+                 SET WS-DONE TO TRUE
+              END-IF
+           END-IF.
+       H310-END. EXIT.
