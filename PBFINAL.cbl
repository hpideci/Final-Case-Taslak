@@ -9,6 +9,14 @@
                              STATUS ST-OUT.
            SELECT INP-FILE   ASSIGN TO INPFILE
                              STATUS ST-INP.
+      *Koşuya nereden devam edileceğini tutan checkpoint dosyası;
+      *iş abend olursa aynı noktadan devam edebilmek için kullanılır.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFL
+                             STATUS ST-CKPT.
+      *Geçersiz işlem koduyla gelip atlanan kayıtları sakladığım
+      *dosya; operasyon bunları inceleyip tekrar gönderebilsin diye.
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+                             STATUS ST-REJ.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
@@ -30,6 +38,8 @@
            05 OUT-LNAME-FROM     PIC X(15).
            05 OUT-8              PIC X(01).
            05 OUT-LNAME-TO       PIC X(15).
+           05 OUT-9              PIC X(01).
+           05 OUT-AMOUNT-O       PIC X(15).
 
        FD  INP-FILE RECORDING MODE F.
          01  INP-REC.
@@ -37,6 +47,25 @@
            05 INP-KEY.
               10 INP-ID            PIC X(05).
               10 INP-DVZ           PIC X(03).
+      *INP-NAME/INP-SURNAME WRITE ve UPDATE işleminde, INP-ODATE
+      *sadece WRITE işleminde, INP-AMOUNT sadece DEPOSIT/WITHDRAWAL
+      *işleminde doludur.
+           05 INP-NAME             PIC X(15).
+           05 INP-SURNAME          PIC X(15).
+           05 INP-ODATE            PIC 9(07).
+      *INP-LIMIT sadece WRITE işleminde (yeni hesabın overdraft
+      *limiti) doludur.
+           05 INP-LIMIT            PIC S9(15).
+           05 INP-AMOUNT           PIC S9(15).
+
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+         01  CKPT-REC.
+           05 CKPT-COUNT           PIC 9(08).
+
+       FD  REJECT-FILE RECORDING MODE F.
+         01  REJECT-REC.
+           05 REJ-INP-REC           PIC X(76).
+           05 REJ-REASON            PIC X(30).
 
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
@@ -46,10 +75,27 @@
               88 INP-SUCCESS                 VALUE 00 97.
            05 ST-OUT               PIC 9(02).
               88 OUT-SUCCESS                 VALUE 00 97.
+           05 ST-CKPT              PIC 9(02).
+              88 CKPT-SUCCESS                VALUE 00 97.
+           05 ST-REJ               PIC 9(02).
+              88 REJ-SUCCESS                 VALUE 00 97.
+      *Restart/checkpoint kontrolü için sayaçlar.
+           05 WS-INP-COUNT          PIC 9(08) COMP VALUE ZERO.
+           05 WS-LAST-CKPT-COUNT    PIC 9(08) COMP VALUE ZERO.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(05) COMP VALUE 100.
+           05 WS-CKPT-QUOT          PIC 9(08) COMP.
+           05 WS-CKPT-REM           PIC 9(08) COMP.
+      *Koşu toplamları.
+           05 WS-PROCESSED-COUNT    PIC 9(07) COMP VALUE ZERO.
+           05 WS-REJECTED-COUNT     PIC 9(07) COMP VALUE ZERO.
+      *Checkpoint sadece dosyanın sonuna sağlıkla ulaşılan koşuda
+      *sıfırlanmalı; erken çıkışlarda önceki restart noktası korunur.
+           05 WS-NORMAL-EOF-SW      PIC X(01) VALUE 'N'.
+              88 WS-NORMAL-EOF               VALUE 'Y'.
       *THRU komutu ile 1,2,3 ve 4 değerlerini ws-process-type-valid
       *değişkenine atıyoruz.
            05 WS-PROCESS-TYPE     PIC 9(01).
-              88 WS-PROCESS-TYPE-VALID       VALUE 1 THRU 4.
+              88 WS-PROCESS-TYPE-VALID       VALUE 1 THRU 6.
            05 WS-SUB-AREA.
       *Sub programa ne yapacağını söyleyen değişkenler.
               07 WS-SUB-FUNC       PIC 9(01).
@@ -57,12 +103,23 @@
                  88 WS-FUNC-UPDATE           VALUE 2.
                  88 WS-FUNC-WRITE            VALUE 3.
                  88 WS-FUNC-DELETE           VALUE 4.
+                 88 WS-FUNC-DEPOSIT          VALUE 5.
+                 88 WS-FUNC-WITHDRAWAL       VALUE 6.
                  88 WS-FUNC-OPEN             VALUE 8.
                  88 WS-FUNC-CLOSE            VALUE 9.
               07 WS-SUB-ID         PIC 9(05) COMP-3.
               07 WS-SUB-DVZ        PIC 9(03) COMP.
               07 WS-SUB-RC         PIC 9(02).
-              07 WS-SUB-DATA       PIC X(104).
+              07 WS-SUB-DATA       PIC X(119).
+      *WS-SUB-DATA'nın giriş yönü; PBEGIDX'teki LD-IN-DATA ile aynı
+      *yapıdadır.
+              07 WS-SUB-IN-DATA REDEFINES WS-SUB-DATA.
+                 10 WS-SUB-IN-NAME    PIC X(15).
+                 10 WS-SUB-IN-SURNAME PIC X(15).
+                 10 WS-SUB-IN-ODATE   PIC 9(07).
+                 10 WS-SUB-IN-LIMIT   PIC S9(15).
+                 10 WS-SUB-IN-AMOUNT  PIC S9(15).
+                 10 FILLER            PIC X(52).
       *Sub programdan aldığımız bilgiyi aktaracağımız yer WS-STRING.
          01  WS-STRING.
            05 WS-PROCES4-TYPE    PIC X(04).
@@ -74,17 +131,37 @@
            05 WS-FNAME-TO        PIC X(15).
            05 WS-LNAME-FROM      PIC X(15).
            05 WS-LNAME-TO        PIC X(15).
+           05 WS-AMOUNT-MOVED-O  PIC S9(15).
          01  WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR         PIC 9(04).
                10  WS-CURRENT-MONTH        PIC 9(02).
                10  WS-CURRENT-DAY          PIC 9(02).
+      *Kur ve işlem tipi bazında koşu boyunca biriktirdiğim kontrol
+      *toplamları; gün sonu mutabakat raporunun kaynağı.
+         01  WS-CONTROL-TOTALS.
+           05 WS-CT-COUNT          PIC 9(03) COMP VALUE ZERO.
+           05 WS-CT-FOUND-SW       PIC X(01) VALUE 'N'.
+              88 WS-CT-IS-FOUND             VALUE 'Y'.
+      *Tablo dolup yeni bir kur/işlem tipi kombinasyonu eklenemediğinde
+      *bu koşuda o kaydı toplamlara katamadığımı işaretlemek için.
+           05 WS-CT-OVERFLOW-SW    PIC X(01) VALUE 'N'.
+              88 WS-CT-OVERFLOW              VALUE 'Y'.
+           05 WS-CT-TABLE OCCURS 50 TIMES INDEXED BY WS-CT-IDX.
+              10 WS-CT-DVZ          PIC X(03).
+              10 WS-CT-TYPE         PIC X(04).
+              10 WS-CT-RECCOUNT     PIC 9(07) COMP.
+              10 WS-CT-NET-AMOUNT   PIC S9(15) COMP-3.
+      *OUT-FILE'a basmadan önce işaretli tutarı gerçek eksi işaretiyle
+      *görünür hale getirdiğim düzenlenmiş (edited) alan.
+         01  WS-AMOUNT-EDIT          PIC -(14)9.
 
       *--------------------
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
            PERFORM H200-PROCESS UNTIL INP-EOF
+           SET WS-NORMAL-EOF TO TRUE
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
 
@@ -101,7 +178,17 @@
            MOVE ST-OUT TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           IF (NOT REJ-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN REJFILE: ' ST-REJ
+           MOVE ST-REJ TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H110-READ-CHECKPOINT.
            READ INP-FILE.
+           IF INP-SUCCESS
+              ADD 1 TO WS-INP-COUNT
+           END-IF.
            DISPLAY INP-REC.
            IF (NOT INP-SUCCESS)
            DISPLAY 'UNABLE TO READ INPFILE: ' ST-INP
@@ -112,8 +199,38 @@
       *I-O modunda açtırıyorum.
            SET WS-FUNC-OPEN TO TRUE.
            CALL WS-PBEGIDX USING WS-SUB-AREA.
+      *Restart durumunda son checkpoint'e kadar olan kayıtları
+      *tekrar işlemeden atlıyoruz.
+           IF WS-LAST-CKPT-COUNT > 0
+              PERFORM H120-SKIP-TO-CHECKPOINT
+                 UNTIL INP-EOF OR WS-INP-COUNT > WS-LAST-CKPT-COUNT
+              DISPLAY 'RESTARTED, SKIPPED TO RECORD ' WS-INP-COUNT
+           END-IF.
        H100-END. EXIT.
 
+      *Önceki koşudan kalan checkpoint kaydını okuyorum; dosya yoksa
+      *baştan başlanacak demektir.
+       H110-READ-CHECKPOINT.
+           MOVE ZEROES TO WS-LAST-CKPT-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-SUCCESS
+              READ CHECKPOINT-FILE
+              IF CKPT-SUCCESS
+                 MOVE CKPT-COUNT TO WS-LAST-CKPT-COUNT
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       H110-END. EXIT.
+
+      *Checkpoint'e kadar olan kayıtları sub programı çağırmadan
+      *okuyup atlıyorum.
+       H120-SKIP-TO-CHECKPOINT.
+           READ INP-FILE.
+           IF INP-SUCCESS
+              ADD 1 TO WS-INP-COUNT
+           END-IF.
+       H120-END. EXIT.
+
        H200-PROCESS.
       *Inputdan aldığım bilgiyi işleyip sub programını çağırıyorum.
            MOVE INP-PROCESS-TYPE TO WS-PROCESS-TYPE
@@ -127,19 +244,60 @@
                    SET WS-FUNC-WRITE  TO TRUE
                  WHEN 4
                    SET WS-FUNC-DELETE TO TRUE
+                 WHEN 5
+                   SET WS-FUNC-DEPOSIT TO TRUE
+                 WHEN 6
+                   SET WS-FUNC-WITHDRAWAL TO TRUE
               END-EVALUATE
            MOVE INP-ID     TO WS-SUB-ID
            MOVE INP-DVZ    TO WS-SUB-DVZ
            MOVE ZEROES     TO WS-SUB-RC
            MOVE SPACES     TO WS-SUB-DATA
+           IF WS-FUNC-DEPOSIT OR WS-FUNC-WITHDRAWAL
+              MOVE INP-AMOUNT TO WS-SUB-IN-AMOUNT
+           END-IF
+           IF WS-FUNC-WRITE
+              MOVE INP-NAME    TO WS-SUB-IN-NAME
+              MOVE INP-SURNAME TO WS-SUB-IN-SURNAME
+              MOVE INP-ODATE   TO WS-SUB-IN-ODATE
+              MOVE INP-LIMIT   TO WS-SUB-IN-LIMIT
+           END-IF
+           IF WS-FUNC-UPDATE
+              MOVE INP-NAME    TO WS-SUB-IN-NAME
+              MOVE INP-SURNAME TO WS-SUB-IN-SURNAME
+           END-IF
            CALL WS-PBEGIDX USING WS-SUB-AREA
            PERFORM H500-WRITE-RECORD
+           PERFORM H520-ACCUMULATE-TOTALS
+           ADD 1 TO WS-PROCESSED-COUNT
            ELSE
            DISPLAY 'INVALID PROCESS TYPE: ' WS-PROCESS-TYPE
+           PERFORM H510-WRITE-REJECT
+           END-IF.
+      *Checkpoint aralığı WS-INP-COUNT üzerinden, yani okunan her
+      *kayıtta işletilmeli; geçersiz process type'lı kayıtlar yüzünden
+      *checkpoint'in atlanmaması için bunu geçerli/geçersiz ayrımının
+      *dışında tutuyorum.
+           DIVIDE WS-INP-COUNT BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = 0
+              PERFORM H130-WRITE-CHECKPOINT
            END-IF.
            READ INP-FILE.
+           IF INP-SUCCESS
+              ADD 1 TO WS-INP-COUNT
+           END-IF.
        H200-END. EXIT.
 
+      *Her WS-CHECKPOINT-INTERVAL kayıtta bir işlenen kayıt sayısını
+      *checkpoint dosyasına yazıp bir sonraki restart için saklıyorum.
+       H130-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-INP-COUNT TO CKPT-COUNT.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+       H130-END. EXIT.
+
        H500-WRITE-RECORD.
       *Sub programdan geri dönen bilgiyi output dosyasına yazıyorum.
            MOVE WS-SUB-DATA      TO  WS-STRING.
@@ -152,18 +310,96 @@
            MOVE WS-FNAME-TO      TO  OUT-FNAME-TO.
            MOVE WS-LNAME-FROM    TO  OUT-LNAME-FROM.
            MOVE WS-LNAME-TO      TO  OUT-LNAME-TO.
+           MOVE WS-AMOUNT-MOVED-O TO WS-AMOUNT-EDIT.
+           MOVE WS-AMOUNT-EDIT   TO  OUT-AMOUNT-O.
            MOVE '-'              TO OUT-1 OUT-2 OUT-4 OUT-5 OUT-6 OUT-7.
-           MOVE '-'              TO OUT-8.
+           MOVE '-'              TO OUT-8 OUT-9.
            MOVE '-rc:'           TO OUT-3.
            WRITE OUT-REC.
        H500-END. EXIT.
 
+      *Geçersiz işlem koduyla gelen kaydı sebebiyle birlikte
+      *REJECT-FILE'a yazıp sayacı artırıyorum.
+       H510-WRITE-REJECT.
+           MOVE INP-REC TO REJ-INP-REC.
+           MOVE 'Invalid process type.         ' TO REJ-REASON.
+           WRITE REJECT-REC.
+           ADD 1 TO WS-REJECTED-COUNT.
+       H510-END. EXIT.
+
+      *Bu işlemin kuruna ve tipine ait kontrol toplamı satırını bulup
+      *(yoksa açıp) kayıt sayısı ve net bakiye hareketini güncelliyorum.
+       H520-ACCUMULATE-TOTALS.
+           MOVE 'N' TO WS-CT-FOUND-SW.
+           MOVE 'N' TO WS-CT-OVERFLOW-SW.
+           SET WS-CT-IDX TO 1.
+           PERFORM H521-SEARCH-TOTAL-ENTRY
+              UNTIL WS-CT-IDX > WS-CT-COUNT OR WS-CT-IS-FOUND.
+           IF NOT WS-CT-IS-FOUND
+              IF WS-CT-COUNT < 50
+                 ADD 1 TO WS-CT-COUNT
+                 SET WS-CT-IDX TO WS-CT-COUNT
+                 MOVE WS-DVZ           TO WS-CT-DVZ(WS-CT-IDX)
+                 MOVE WS-PROCES4-TYPE  TO WS-CT-TYPE(WS-CT-IDX)
+                 MOVE ZEROES           TO WS-CT-RECCOUNT(WS-CT-IDX)
+                 MOVE ZEROES           TO WS-CT-NET-AMOUNT(WS-CT-IDX)
+              ELSE
+                 DISPLAY 'CONTROL TOTAL TABLE FULL, DROPPING DVZ/TYPE: '
+                         WS-DVZ ' ' WS-PROCES4-TYPE
+                 SET WS-CT-OVERFLOW TO TRUE
+              END-IF
+           END-IF.
+           IF NOT WS-CT-OVERFLOW
+              ADD 1              TO WS-CT-RECCOUNT(WS-CT-IDX)
+              ADD WS-AMOUNT-MOVED-O TO WS-CT-NET-AMOUNT(WS-CT-IDX)
+           END-IF.
+       H520-END. EXIT.
+
+      *Tablo üzerinde kur+işlem tipi eşleşen satırı arıyorum.
+       H521-SEARCH-TOTAL-ENTRY.
+           IF WS-CT-DVZ(WS-CT-IDX)  = WS-DVZ
+              AND WS-CT-TYPE(WS-CT-IDX) = WS-PROCES4-TYPE
+              SET WS-CT-IS-FOUND TO TRUE
+           ELSE
+              SET WS-CT-IDX UP BY 1
+           END-IF.
+       H521-END. EXIT.
+
        H999-PROGRAM-EXIT.
+      *Koşu dosyanın sonuna sağlıkla ulaşarak bittiyse checkpoint'i
+      *sıfırlayıp bir sonraki koşunun baştan başlamasını sağlıyorum;
+      *erken çıkışlarda (açılış/okuma hatası) önceki restart noktasına
+      *dokunmuyorum.
+           IF WS-NORMAL-EOF
+              MOVE ZEROES TO WS-INP-COUNT
+              PERFORM H130-WRITE-CHECKPOINT
+           END-IF.
+           DISPLAY 'RECORDS PROCESSED : ' WS-PROCESSED-COUNT.
+           DISPLAY 'RECORDS REJECTED  : ' WS-REJECTED-COUNT.
+           PERFORM H900-CONTROL-REPORT.
            CLOSE INP-FILE
-           CLOSE OUT-FILE.
+           CLOSE OUT-FILE
+           CLOSE REJECT-FILE.
       *Programı kapatırken sub programdaki output dosyasınıda
       *kapatıyorum.
            SET WS-FUNC-CLOSE TO TRUE.
            CALL WS-PBEGIDX USING WS-SUB-AREA.
            STOP RUN.
        H999-END. EXIT.
+
+      *Kur ve işlem tipi bazında kayıt sayısı ile net bakiye hareketini
+      *gösteren gün sonu mutabakat/kontrol toplamı raporu.
+       H900-CONTROL-REPORT.
+           DISPLAY '===== CONTROL TOTAL REPORT ====='.
+           PERFORM H910-PRINT-TOTAL-ENTRY
+              VARYING WS-CT-IDX FROM 1 BY 1
+                 UNTIL WS-CT-IDX > WS-CT-COUNT.
+           DISPLAY '================================='.
+       H900-END. EXIT.
+
+       H910-PRINT-TOTAL-ENTRY.
+           DISPLAY 'DVZ: '        WS-CT-DVZ(WS-CT-IDX)
+                   ' TYPE: '      WS-CT-TYPE(WS-CT-IDX)
+                   ' COUNT: '     WS-CT-RECCOUNT(WS-CT-IDX)
+                   ' NET AMOUNT: ' WS-CT-NET-AMOUNT(WS-CT-IDX).
+       H910-END. EXIT.
