@@ -10,6 +10,17 @@
                              ACCESS RANDOM
                              RECORD KEY IDX-KEY
                              STATUS ST-IDX.
+      *Kur/döviz kodlarının geçerliliğini kontrol ettiğim referans
+      *tablosu.
+           SELECT DVZ-FILE   ASSIGN DVZTAB
+                             ORGANIZATION INDEXED
+                             ACCESS RANDOM
+                             RECORD KEY DVZ-CODE
+                             STATUS ST-DVZ.
+      *Idx file üzerindeki her write/rewrite/delete işleminin izini
+      *tuttuğum sıralı dosya.
+           SELECT AUDIT-FILE ASSIGN AUDITFL
+                             STATUS ST-AUD.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
@@ -21,35 +32,83 @@
            05 IDX-SURNAME       PIC X(15).
            05 IDX-ODATE         PIC S9(07) COMP-3.
            05 IDX-BALANCE       PIC S9(15) COMP-3.
+      *Hesabın inebileceği en düşük bakiye (ekstre/overdraft limiti).
+           05 IDX-LIMIT         PIC S9(15) COMP-3.
+
+       FD  DVZ-FILE.
+         01  DVZ-REC.
+           05 DVZ-CODE          PIC S9(03) COMP.
+           05 DVZ-DESC          PIC X(20).
+           05 DVZ-ACTIVE        PIC X(01).
+              88 DVZ-IS-ACTIVE            VALUE 'Y'.
+
+       FD  AUDIT-FILE RECORDING MODE F.
+         01  AUDIT-REC.
+           05 AUD-KEY.
+              10 AUD-ID            PIC 9(05).
+              10 AUD-DVZ           PIC 9(03).
+           05 AUD-OPERATION        PIC X(04).
+           05 AUD-TIMESTAMP        PIC 9(16).
+           05 AUD-BEFORE-IMAGE.
+              10 AUD-BEF-NAME      PIC X(15).
+              10 AUD-BEF-SURNAME   PIC X(15).
+              10 AUD-BEF-ODATE     PIC 9(07).
+              10 AUD-BEF-BALANCE   PIC S9(15).
+              10 AUD-BEF-LIMIT     PIC S9(15).
+           05 AUD-AFTER-IMAGE.
+              10 AUD-AFT-NAME      PIC X(15).
+              10 AUD-AFT-SURNAME   PIC X(15).
+              10 AUD-AFT-ODATE     PIC 9(07).
+              10 AUD-AFT-BALANCE   PIC S9(15).
+              10 AUD-AFT-LIMIT     PIC S9(15).
 
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
            05 ST-IDX               PIC 9(02).
               88 IDX-SUCCESS                 VALUE 00 97.
+           05 ST-DVZ               PIC 9(02).
+              88 DVZ-SUCCESS                 VALUE 00 97.
+           05 ST-AUD               PIC 9(02).
+              88 AUD-SUCCESS                 VALUE 00 97.
+
+         01  WS-AUDIT-DATE-TIME.
+           05 WS-AUD-DATE           PIC 9(08).
+           05 WS-AUD-TIME           PIC 9(08).
 
          01  WS-REC.
            05 WS-PROCESS-TYPE   PIC X(04).
            05 WS-ID             PIC 9(05).
            05 WS-DVZ            PIC 9(03).
            05 WS-RETURN-CODE    PIC 9(02).
+      *WS-RETURN-CODE sadece IDX/DVZ/AUDIT dosyalarından dönen gerçek
+      *dosya durum kodunu taşır; iş kuralı red kodları (aşağıdaki
+      *WS-BUS-CODE) buradan ayrı tutulur, yoksa OUT-RETURN-CODE-O'da
+      *gerçek bir dosya hatasıyla iş kuralı reddi ayırt edilemez.
+           05 WS-BUS-CODE       PIC 9(02) VALUE ZEROES.
+              88 WS-RC-INVALID-DVZ           VALUE 90.
+              88 WS-RC-INSUFFICIENT-FUNDS    VALUE 91.
            05 WS-EXPLANATION    PIC X(30).
            05 WS-FNAME-FROM     PIC X(15).
            05 WS-FNAME-TO       PIC X(15).
            05 WS-LNAME-FROM     PIC X(15).
            05 WS-LNAME-TO       PIC X(15).
+      *İşlemin bakiyede yarattığı net hareket; kontrol toplamı
+      *raporunun (PBFINAL) dayandığı alan.
+           05 WS-AMOUNT-MOVED   PIC S9(15).
+
+         01 WS-CALC-AREA.
+           05 WS-NEW-BALANCE    PIC S9(15) COMP-3.
 
          01 WS-FUNCTION         PIC 9(01).
             88 WS-FUNC-READ             VALUE 1.
             88 WS-FUNC-UPDATE           VALUE 2.
             88 WS-FUNC-WRITE            VALUE 3.
             88 WS-FUNC-DELETE           VALUE 4.
+            88 WS-FUNC-DEPOSIT          VALUE 5.
+            88 WS-FUNC-WITHDRAWAL       VALUE 6.
             88 WS-FUNC-OPEN             VALUE 8.
             88 WS-FUNC-CLOSE            VALUE 9.
 
-         01 WS-CALC.
-           05 WS-IND1  PIC 99 VALUE 1.
-           05 WS-IND2  PIC 99 VALUE 1.
-
        LINKAGE SECTION.
          01  LD-AREA.
            05 LD-FUNCTION        PIC 9(01).
@@ -57,7 +116,16 @@
               10 LD-ID           PIC S9(05) COMP-3.
               10 LD-DVZ          PIC S9(03) COMP.
            05 LD-RETURNCODE      PIC 9(02).
-           05 LD-DATA            PIC X(104).
+           05 LD-DATA            PIC X(119).
+      *LD-DATA'nın giriş yönünde taşıdığı alanlar. Sub programın
+      *cevabı H500-DATA-HANDLING ile aynı alanın üzerine yazılıyor.
+           05 LD-IN-DATA REDEFINES LD-DATA.
+              10 LD-IN-NAME      PIC X(15).
+              10 LD-IN-SURNAME   PIC X(15).
+              10 LD-IN-ODATE     PIC 9(07).
+              10 LD-IN-LIMIT     PIC S9(15).
+              10 LD-IN-AMOUNT    PIC S9(15).
+              10 FILLER          PIC X(52).
 
       *--------------------
        PROCEDURE DIVISION USING LD-AREA.
@@ -84,9 +152,17 @@
               WHEN WS-FUNC-DELETE
                   PERFORM H350-DELETE
                   GOBACK
+              WHEN WS-FUNC-DEPOSIT
+                  PERFORM H360-DEPOSIT
+                  GOBACK
+              WHEN WS-FUNC-WITHDRAWAL
+                  PERFORM H370-WITHDRAWAL
+                  GOBACK
       *Eğer işlem seçimi 9 ise paragrafa gerek duymadım ve close yaptım.
               WHEN WS-FUNC-CLOSE
                   CLOSE IDX-FILE
+                  CLOSE DVZ-FILE
+                  CLOSE AUDIT-FILE
                   GOBACK
            END-EVALUATE.
        H100-END. EXIT.
@@ -95,11 +171,25 @@
       *Idx file'ı okuduğum yer.
            MOVE LD-ID   TO IDX-ID
            MOVE LD-DVZ  TO IDX-DVZ
+           PERFORM H210-CHECK-DVZ
            READ IDX-FILE KEY IDX-KEY
            INVALID KEY PERFORM H220-INVALID-KEY GOBACK
            END-READ.
        H200-END. EXIT.
 
+      *Kur kodunun DVZTAB'da tanımlı ve aktif olup olmadığını
+      *kontrol ediyorum.
+       H210-CHECK-DVZ.
+           MOVE IDX-DVZ TO DVZ-CODE
+           READ DVZ-FILE KEY DVZ-CODE
+           INVALID KEY PERFORM H230-INVALID-DVZ GOBACK
+           END-READ
+           IF NOT DVZ-IS-ACTIVE
+              PERFORM H230-INVALID-DVZ
+              GOBACK
+           END-IF.
+       H210-END. EXIT.
+
        H220-INVALID-KEY.
       *Idx file'da aranan kayıt yoksa program buraya düşüyor.
            MOVE SPACES TO WS-REC.
@@ -107,10 +197,29 @@
            MOVE IDX-DVZ TO WS-DVZ.
            MOVE ST-IDX TO LD-RETURNCODE.
            MOVE ST-IDX TO WS-RETURN-CODE.
+           MOVE ZEROES TO WS-BUS-CODE.
            MOVE "There is no account.          " TO WS-EXPLANATION.
+           MOVE ZEROES TO WS-AMOUNT-MOVED.
            PERFORM H500-DATA-HANDLING.
        H220-END. EXIT.
 
+      *Kur kodu DVZTAB'da bulunamadığında ya da pasif olduğunda
+      *program buraya düşüyor.
+       H230-INVALID-DVZ.
+           MOVE SPACES TO WS-REC.
+           MOVE IDX-ID  TO WS-ID.
+           MOVE IDX-DVZ TO WS-DVZ.
+      *Bu bir dosya hatası değil, iş kuralı reddi; gerçek dosya durum
+      *koduyla karışmasın diye WS-RETURN-CODE'u sıfırlayıp red kodunu
+      *ayrı WS-BUS-CODE alanına yazıyorum.
+           MOVE ZEROES TO WS-RETURN-CODE.
+           SET WS-RC-INVALID-DVZ TO TRUE.
+           MOVE WS-BUS-CODE TO LD-RETURNCODE.
+           MOVE 'Invalid currency code.        ' TO WS-EXPLANATION.
+           MOVE ZEROES TO WS-AMOUNT-MOVED.
+           PERFORM H500-DATA-HANDLING.
+       H230-END. EXIT.
+
        H300-OPEN-FILES.
            OPEN I-O  IDX-FILE.
            IF (NOT IDX-SUCCESS)
@@ -119,6 +228,20 @@
            MOVE ST-IDX TO LD-RETURNCODE
            GOBACK
            END-IF.
+           OPEN INPUT DVZ-FILE.
+           IF (NOT DVZ-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN DVZTAB: ' ST-DVZ
+           MOVE ST-DVZ TO RETURN-CODE
+           MOVE ST-DVZ TO LD-RETURNCODE
+           GOBACK
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF (NOT AUD-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN AUDITFL: ' ST-AUD
+           MOVE ST-AUD TO RETURN-CODE
+           MOVE ST-AUD TO LD-RETURNCODE
+           GOBACK
+           END-IF.
        H300-END. EXIT.
 
       *Read işlemi burada yapılıyor. 
@@ -132,47 +255,60 @@
            MOVE IDX-SURNAME TO WS-LNAME-FROM.
            MOVE IDX-SURNAME TO WS-LNAME-TO.
            MOVE ST-IDX      TO WS-RETURN-CODE.
+           MOVE ZEROES TO WS-BUS-CODE.
+           MOVE ZEROES TO WS-AMOUNT-MOVED.
            PERFORM H500-DATA-HANDLING.
        H320-END. EXIT.
 
-      *Update işlemi burada yapılıyor. 
+      *Update işlemi burada yapılıyor.
        H330-UPDATE.
            PERFORM H200-READ
            MOVE LD-ID       TO WS-ID.
            MOVE LD-DVZ      TO WS-DVZ.
-           MOVE 'The data updated successfully.' TO WS-EXPLANATION.
-           MOVE IDX-NAME    TO WS-FNAME-FROM.
-           PERFORM UNTIL WS-IND1 > 14
-           IF IDX-NAME(WS-IND1:1) = ' '
-           MOVE WS-IND1 TO WS-IND2
-           PERFORM UNTIL WS-IND1 > 14
-           MOVE IDX-NAME(WS-IND1 + 1:1) TO IDX-NAME(WS-IND1:1)
-           ADD 1 TO WS-IND1
-           END-PERFORM
-           MOVE WS-IND2 TO WS-IND1
-           END-IF
-           ADD 1 TO WS-IND1
-           END-PERFORM.
-           MOVE 1 TO WS-IND1.
+           MOVE IDX-ID      TO AUD-ID.
+           MOVE IDX-DVZ     TO AUD-DVZ.
+           MOVE 'UPDT' TO AUD-OPERATION.
+           MOVE IDX-NAME    TO WS-FNAME-FROM     AUD-BEF-NAME.
+           MOVE IDX-SURNAME TO WS-LNAME-FROM     AUD-BEF-SURNAME.
+           MOVE IDX-ODATE   TO AUD-BEF-ODATE.
+           MOVE IDX-BALANCE TO AUD-BEF-BALANCE.
+           MOVE IDX-LIMIT   TO AUD-BEF-LIMIT.
+           MOVE LD-IN-NAME    TO IDX-NAME.
+           MOVE LD-IN-SURNAME TO IDX-SURNAME.
            MOVE IDX-NAME    TO WS-FNAME-TO.
-           MOVE IDX-SURNAME TO WS-LNAME-FROM.
-           INSPECT IDX-SURNAME REPLACING ALL 'E' BY 'I'.
-           INSPECT IDX-SURNAME REPLACING ALL 'A' BY 'E'.
            MOVE IDX-SURNAME TO WS-LNAME-TO.
            REWRITE IDX-REC.
+      *Rewrite başarısız olduysa değişiklik gerçekleşmedi; sahte bir
+      *audit kaydı yazmamak ve başarı mesajı vermemek için sadece
+      *başarılı olunca izliyorum.
+           IF ST-IDX = 0
+              MOVE IDX-NAME    TO AUD-AFT-NAME
+              MOVE IDX-SURNAME TO AUD-AFT-SURNAME
+              MOVE IDX-ODATE   TO AUD-AFT-ODATE
+              MOVE IDX-BALANCE TO AUD-AFT-BALANCE
+              MOVE IDX-LIMIT   TO AUD-AFT-LIMIT
+              PERFORM H600-AUDIT-WRITE
+              MOVE 'The data updated successfully.' TO WS-EXPLANATION
+           ELSE
+              MOVE 'Update could not be completed.' TO WS-EXPLANATION
+           END-IF.
            MOVE ST-IDX      TO WS-RETURN-CODE.
+           MOVE ZEROES TO WS-BUS-CODE.
+           MOVE ZEROES TO WS-AMOUNT-MOVED.
            PERFORM H500-DATA-HANDLING.
        H330-END. EXIT.
 
-      *Write işlemi burada yapılıyor. 
+      *Write işlemi burada yapılıyor.
        H340-WRITE.
            MOVE SPACES TO WS-REC.
            MOVE LD-ID       TO IDX-ID.
            MOVE LD-DVZ      TO IDX-DVZ.
-           MOVE 'H U S N U      ' TO IDX-NAME.
-           MOVE 'PIDECI         ' TO IDX-SURNAME.
-           MOVE 1998322           TO IDX-ODATE.
+           PERFORM H210-CHECK-DVZ
+           MOVE LD-IN-NAME    TO IDX-NAME.
+           MOVE LD-IN-SURNAME TO IDX-SURNAME.
+           MOVE LD-IN-ODATE   TO IDX-ODATE.
            MOVE ZEROES            TO IDX-BALANCE.
+           MOVE LD-IN-LIMIT   TO IDX-LIMIT.
            MOVE LD-ID       TO WS-ID.
            MOVE LD-DVZ      TO WS-DVZ.
            MOVE IDX-NAME    TO WS-FNAME-TO.
@@ -182,8 +318,21 @@
            MOVE 'New acc could not add.        ' TO WS-EXPLANATION
            ELSE
            MOVE 'Added new acc successfully.   ' TO WS-EXPLANATION
+           MOVE IDX-ID      TO AUD-ID
+           MOVE IDX-DVZ     TO AUD-DVZ
+           MOVE 'WRIT' TO AUD-OPERATION
+           MOVE SPACES TO AUD-BEF-NAME AUD-BEF-SURNAME
+           MOVE ZEROES TO AUD-BEF-ODATE AUD-BEF-BALANCE AUD-BEF-LIMIT
+           MOVE IDX-NAME    TO AUD-AFT-NAME
+           MOVE IDX-SURNAME TO AUD-AFT-SURNAME
+           MOVE IDX-ODATE   TO AUD-AFT-ODATE
+           MOVE IDX-BALANCE TO AUD-AFT-BALANCE
+           MOVE IDX-LIMIT   TO AUD-AFT-LIMIT
+           PERFORM H600-AUDIT-WRITE
            END-IF.
            MOVE ST-IDX      TO WS-RETURN-CODE.
+           MOVE ZEROES TO WS-BUS-CODE.
+           MOVE ZEROES TO WS-AMOUNT-MOVED.
            PERFORM H500-DATA-HANDLING.
        H340-END. EXIT.
 
@@ -195,12 +344,121 @@
            MOVE LD-DVZ       TO WS-DVZ.
            MOVE IDX-NAME     TO WS-FNAME-FROM.
            MOVE IDX-SURNAME  TO WS-LNAME-FROM.
-           MOVE 'The acc deleted successfully. ' TO WS-EXPLANATION.
+           MOVE IDX-ID       TO AUD-ID.
+           MOVE IDX-DVZ      TO AUD-DVZ.
+           MOVE 'DELT' TO AUD-OPERATION.
+           MOVE IDX-NAME     TO AUD-BEF-NAME.
+           MOVE IDX-SURNAME  TO AUD-BEF-SURNAME.
+           MOVE IDX-ODATE    TO AUD-BEF-ODATE.
+           MOVE IDX-BALANCE  TO AUD-BEF-BALANCE.
+           MOVE IDX-LIMIT    TO AUD-BEF-LIMIT.
            DELETE IDX-FILE.
+      *Delete başarısız olduysa kayıt hala duruyor demektir; bu
+      *durumda audit'e "silindi" diye yazmıyorum.
+           IF ST-IDX = 0
+              MOVE SPACES TO AUD-AFT-NAME AUD-AFT-SURNAME
+              MOVE ZEROES TO AUD-AFT-ODATE AUD-AFT-BALANCE AUD-AFT-LIMIT
+              PERFORM H600-AUDIT-WRITE
+              MOVE 'The acc deleted successfully. ' TO WS-EXPLANATION
+           ELSE
+              MOVE 'The acc could not be deleted. ' TO WS-EXPLANATION
+           END-IF.
            MOVE ST-IDX       TO WS-RETURN-CODE.
+           MOVE ZEROES TO WS-BUS-CODE.
+           MOVE ZEROES TO WS-AMOUNT-MOVED.
            PERFORM H500-DATA-HANDLING.
        H350-END. EXIT.
 
+      *Deposit işlemi burada yapılıyor.
+       H360-DEPOSIT.
+           PERFORM H200-READ
+           MOVE LD-ID       TO WS-ID.
+           MOVE LD-DVZ      TO WS-DVZ.
+           COMPUTE WS-NEW-BALANCE = IDX-BALANCE + LD-IN-AMOUNT.
+      *Deposit tutarı negatifse bu aslında bir para çekme işlemidir;
+      *overdraft limitini H370-WITHDRAWAL'daki gibi burada da
+      *kontrol ediyorum.
+           IF WS-NEW-BALANCE < IDX-LIMIT
+              MOVE ZEROES TO WS-RETURN-CODE
+              SET WS-RC-INSUFFICIENT-FUNDS TO TRUE
+              MOVE 'Insufficient funds.           ' TO WS-EXPLANATION
+              MOVE ZEROES TO WS-AMOUNT-MOVED
+           ELSE
+              MOVE ZEROES TO WS-BUS-CODE
+              MOVE IDX-ID      TO AUD-ID
+              MOVE IDX-DVZ     TO AUD-DVZ
+              MOVE 'DEPO' TO AUD-OPERATION
+              MOVE IDX-NAME    TO AUD-BEF-NAME
+              MOVE IDX-SURNAME TO AUD-BEF-SURNAME
+              MOVE IDX-ODATE   TO AUD-BEF-ODATE
+              MOVE IDX-BALANCE TO AUD-BEF-BALANCE
+              MOVE IDX-LIMIT   TO AUD-BEF-LIMIT
+              MOVE WS-NEW-BALANCE TO IDX-BALANCE
+              REWRITE IDX-REC
+      *Rewrite başarısız olduysa bakiye disk üzerinde değişmedi;
+      *audit'e yatırım gerçekleşti diye yazmıyorum ve işlemi başarılı
+      *raporlamıyorum.
+              IF ST-IDX = 0
+                 MOVE IDX-NAME    TO AUD-AFT-NAME
+                 MOVE IDX-SURNAME TO AUD-AFT-SURNAME
+                 MOVE IDX-ODATE   TO AUD-AFT-ODATE
+                 MOVE IDX-BALANCE TO AUD-AFT-BALANCE
+                 MOVE IDX-LIMIT   TO AUD-AFT-LIMIT
+                 PERFORM H600-AUDIT-WRITE
+                 MOVE 'Deposit posted successfully.  ' TO WS-EXPLANATION
+                 MOVE LD-IN-AMOUNT TO WS-AMOUNT-MOVED
+              ELSE
+                 MOVE 'Deposit could not be posted.  ' TO WS-EXPLANATION
+                 MOVE ZEROES TO WS-AMOUNT-MOVED
+              END-IF
+              MOVE ST-IDX      TO WS-RETURN-CODE
+           END-IF.
+           PERFORM H500-DATA-HANDLING.
+       H360-END. EXIT.
+
+      *Withdrawal işlemi burada yapılıyor.
+       H370-WITHDRAWAL.
+           PERFORM H200-READ
+           MOVE LD-ID       TO WS-ID.
+           MOVE LD-DVZ      TO WS-DVZ.
+           COMPUTE WS-NEW-BALANCE = IDX-BALANCE - LD-IN-AMOUNT.
+           IF WS-NEW-BALANCE < IDX-LIMIT
+              MOVE ZEROES TO WS-RETURN-CODE
+              SET WS-RC-INSUFFICIENT-FUNDS TO TRUE
+              MOVE 'Insufficient funds.           ' TO WS-EXPLANATION
+              MOVE ZEROES TO WS-AMOUNT-MOVED
+           ELSE
+              MOVE ZEROES TO WS-BUS-CODE
+              MOVE IDX-ID      TO AUD-ID
+              MOVE IDX-DVZ     TO AUD-DVZ
+              MOVE 'WDRL' TO AUD-OPERATION
+              MOVE IDX-NAME    TO AUD-BEF-NAME
+              MOVE IDX-SURNAME TO AUD-BEF-SURNAME
+              MOVE IDX-ODATE   TO AUD-BEF-ODATE
+              MOVE IDX-BALANCE TO AUD-BEF-BALANCE
+              MOVE IDX-LIMIT   TO AUD-BEF-LIMIT
+              MOVE WS-NEW-BALANCE TO IDX-BALANCE
+              REWRITE IDX-REC
+      *Rewrite başarısız olduysa para hesaptan gerçekte çıkmadı;
+      *audit'e çekildi diye yazmıyorum ve işlemi başarılı raporlamıyorum.
+              IF ST-IDX = 0
+                 MOVE IDX-NAME    TO AUD-AFT-NAME
+                 MOVE IDX-SURNAME TO AUD-AFT-SURNAME
+                 MOVE IDX-ODATE   TO AUD-AFT-ODATE
+                 MOVE IDX-BALANCE TO AUD-AFT-BALANCE
+                 MOVE IDX-LIMIT   TO AUD-AFT-LIMIT
+                 PERFORM H600-AUDIT-WRITE
+                 MOVE 'Withdrawal posted successfully' TO WS-EXPLANATION
+                 COMPUTE WS-AMOUNT-MOVED = 0 - LD-IN-AMOUNT
+              ELSE
+                 MOVE 'Withdrawal could not be posted' TO WS-EXPLANATION
+                 MOVE ZEROES TO WS-AMOUNT-MOVED
+              END-IF
+              MOVE ST-IDX      TO WS-RETURN-CODE
+           END-IF.
+           PERFORM H500-DATA-HANDLING.
+       H370-END. EXIT.
+
        H500-DATA-HANDLING.
       *Process type'ın 1-2-3-4 gibi değilde READ,UPDT şeklinde görünmesi
       *için işlem yapıyorum.
@@ -213,6 +471,10 @@
                   MOVE 'WRIT' TO WS-PROCESS-TYPE
               WHEN WS-FUNC-DELETE
                   MOVE 'DELT' TO WS-PROCESS-TYPE
+              WHEN WS-FUNC-DEPOSIT
+                  MOVE 'DEPO' TO WS-PROCESS-TYPE
+              WHEN WS-FUNC-WITHDRAWAL
+                  MOVE 'WDRL' TO WS-PROCESS-TYPE
            END-EVALUATE.
       *String komutuyla bilgileri birleştiriyorum ki tek data olarak
       *ana programa gönderebileyim.
@@ -225,6 +487,17 @@
                   WS-FNAME-TO      DELIMITED BY  SIZE
                   WS-LNAME-FROM    DELIMITED BY  SIZE
                   WS-LNAME-TO      DELIMITED BY  SIZE
+                  WS-AMOUNT-MOVED  DELIMITED BY  SIZE
               INTO LD-DATA
            END-STRING.
        H500-END. EXIT.
+
+      *Idx file üzerinde bir write/rewrite/delete olduğunda önce/sonra
+      *görüntüsünü ve zaman damgasını AUDIT-FILE'a yazıyorum.
+       H600-AUDIT-WRITE.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-TIME FROM TIME.
+           MOVE WS-AUD-DATE TO AUD-TIMESTAMP(1:8).
+           MOVE WS-AUD-TIME TO AUD-TIMESTAMP(9:8).
+           WRITE AUDIT-REC.
+       H600-END. EXIT.
